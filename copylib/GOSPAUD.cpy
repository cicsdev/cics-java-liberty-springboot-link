@@ -0,0 +1,38 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+      *****************************************************************
+      * GOSPAUD - audit trail record for every GOSPRING call into     *
+      *           YOSPRING.  One record is written to the GOSPAUD     *
+      *           VSAM file for each invocation, whether it completed *
+      *           normally, failed, or was routed to the backup       *
+      *           program.  The key lets the record be browsed in the *
+      *           order it was written.  GOSPAUD-TURNAROUND-MS holds  *
+      *           the elapsed milliseconds between the PUT CONTAINER  *
+      *           that started the call and the RETURN that ended it, *
+      *           for the daily operations summary report.            *
+      *****************************************************************
+       01  GOSPAUD-RECORD.
+           05  GOSPAUD-KEY.
+               10  GOSPAUD-KEY-TIMESTAMP      PIC X(14).
+               10  GOSPAUD-KEY-SEQUENCE       PIC 9(06).
+           05  GOSPAUD-TRANSID                PIC X(04).
+           05  GOSPAUD-TERMID                 PIC X(04).
+           05  GOSPAUD-USERID                 PIC X(08).
+           05  GOSPAUD-TARGET-PROGRAM         PIC X(08).
+           05  GOSPAUD-OUTCOME                PIC X(01).
+               88  GOSPAUD-OUTCOME-OK             VALUE 'S'.
+               88  GOSPAUD-OUTCOME-FAILOVER       VALUE 'B'.
+               88  GOSPAUD-OUTCOME-ERROR          VALUE 'E'.
+               88  GOSPAUD-OUTCOME-ASYNC          VALUE 'A'.
+           05  GOSPAUD-RETRY-COUNT            PIC 9(02) COMP-3.
+           05  GOSPAUD-RESP                   PIC S9(08) COMP.
+           05  GOSPAUD-RESP2                  PIC S9(08) COMP.
+           05  GOSPAUD-TURNAROUND-MS          PIC S9(08) COMP.
+           05  GOSPAUD-REQUEST-SENT           PIC X(58).
+           05  GOSPAUD-RESPONSE-RECEIVED      PIC X(90).
