@@ -0,0 +1,21 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+      *****************************************************************
+      * GOSPEXT - nightly transaction extract record read by GOSPBAT. *
+      *           One record per account to be driven through the    *
+      *           GOSPRING/YOSPRING request path overnight.          *
+      *****************************************************************
+       01  GOSPEXT-RECORD.
+           05  GOSPEXT-KEY.
+               10  GOSPEXT-CUSTOMER-NO    PIC X(10).
+               10  GOSPEXT-ORDER-NO       PIC X(10).
+           05  GOSPEXT-INQUIRY-TYPE       PIC X(02).
+           05  GOSPEXT-AMOUNT             PIC S9(9)V99 COMP-3.
+           05  GOSPEXT-TRANS-DATE         PIC X(10).
+           05  GOSPEXT-FILLER             PIC X(42).
