@@ -0,0 +1,33 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+      *****************************************************************
+      * GOSPCFG - routing configuration for the GOSPRING/YOSPRING     *
+      *           link, keyed by the invoking transaction ID so that  *
+      *           different front-end transactions can be pointed at  *
+      *           different Spring Boot services without a recompile. *
+      *           GOSPCFG-INVOKE-MODE selects between a synchronous   *
+      *           LINK that waits for the reply and an asynchronous   *
+      *           START to GOSPCFG-ASYNC-TRANSID that does not.       *
+      *           Held in the GOSPCFG VSAM file, one record per       *
+      *           TRANSID.                                            *
+      *****************************************************************
+       01  GOSPCFG-RECORD.
+           05  GOSPCFG-KEY-TRANSID        PIC X(04).
+           05  GOSPCFG-TARGET-PROGRAM     PIC X(08).
+           05  GOSPCFG-BACKUP-PROGRAM     PIC X(08).
+           05  GOSPCFG-CHANNEL-NAME       PIC X(16).
+           05  GOSPCFG-REQUEST-CONT       PIC X(16).
+           05  GOSPCFG-REPLY-CONT         PIC X(16).
+           05  GOSPCFG-RETRY-MAX          PIC 9(02) COMP-3.
+           05  GOSPCFG-RETRY-DELAY-SECS   PIC 9(02) COMP-3.
+           05  GOSPCFG-INVOKE-MODE        PIC X(01).
+               88  GOSPCFG-MODE-SYNC          VALUE 'S'.
+               88  GOSPCFG-MODE-ASYNC         VALUE 'A'.
+           05  GOSPCFG-ASYNC-TRANSID      PIC X(04).
+           05  GOSPCFG-FILLER             PIC X(05).
