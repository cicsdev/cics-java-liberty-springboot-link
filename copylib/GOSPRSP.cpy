@@ -0,0 +1,19 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+      *****************************************************************
+      * GOSPRSP - response payload GOSPRING reads back from the       *
+      *           response container after YOSPRING has driven the    *
+      *           Spring Boot application in the Liberty JVM server.   *
+      *****************************************************************
+       01  GOSP-RESPONSE.
+           05  GOSP-RSP-STATUS-CODE            PIC X(04).
+               88  GOSP-RSP-SUCCESS                VALUE '0000'.
+           05  GOSP-RSP-STATUS-TEXT            PIC X(60).
+           05  GOSP-RSP-AMOUNT                 PIC S9(9)V99 COMP-3.
+           05  GOSP-RSP-FILLER                 PIC X(20).
