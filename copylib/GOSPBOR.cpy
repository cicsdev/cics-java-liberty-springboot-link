@@ -0,0 +1,19 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+      *****************************************************************
+      * GOSPBOR - book-of-record master, keyed by customer/order,     *
+      *           that GOSPBAT reconciles YOSPRING's reply against.   *
+      *****************************************************************
+       01  GOSPBOR-RECORD.
+           05  GOSPBOR-KEY.
+               10  GOSPBOR-CUSTOMER-NO      PIC X(10).
+               10  GOSPBOR-ORDER-NO         PIC X(10).
+           05  GOSPBOR-EXPECTED-AMOUNT      PIC S9(9)V99 COMP-3.
+           05  GOSPBOR-EXPECTED-STATUS      PIC X(04).
+           05  GOSPBOR-FILLER               PIC X(20).
