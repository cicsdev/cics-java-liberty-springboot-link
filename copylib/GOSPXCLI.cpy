@@ -0,0 +1,35 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+      *****************************************************************
+      * GOSPXCLI - parameter list passed on every CALL 'DFHXCLI',     *
+      *            the EXCI client stub, that GOSPLNK issues to reach *
+      *            YOSPRING from a plain batch address space.  One    *
+      *            shared structure is reused for the whole pipe      *
+      *            lifetime (ALLOCATE/OPEN/PUTCONT/LINK/GETCONT/       *
+      *            CLOSE/DEALLOC) - GOSPXCLI-FUNCTION selects the     *
+      *            operation and the caller sets only the fields that *
+      *            operation needs before the CALL.                    *
+      *****************************************************************
+       01  GOSPXCLI-PARMS.
+           05  GOSPXCLI-FUNCTION           PIC X(08).
+               88  GOSPXCLI-ALLOCATE-PIPE      VALUE 'ALLOCATE'.
+               88  GOSPXCLI-OPEN-PIPE          VALUE 'OPEN    '.
+               88  GOSPXCLI-PUT-CONTAINER      VALUE 'PUTCONT '.
+               88  GOSPXCLI-LINK               VALUE 'LINK    '.
+               88  GOSPXCLI-GET-CONTAINER      VALUE 'GETCONT '.
+               88  GOSPXCLI-CLOSE-PIPE         VALUE 'CLOSE   '.
+               88  GOSPXCLI-DEALLOCATE-PIPE    VALUE 'DEALLOC '.
+           05  GOSPXCLI-SYSID              PIC X(04).
+           05  GOSPXCLI-CHANNEL-NAME       PIC X(16).
+           05  GOSPXCLI-CONTAINER-NAME     PIC X(16).
+           05  GOSPXCLI-PROGRAM-NAME       PIC X(08).
+           05  GOSPXCLI-DATA-LENGTH        PIC S9(08) COMP.
+           05  GOSPXCLI-RETURN-CODE        PIC S9(08) COMP.
+           05  GOSPXCLI-REASON-CODE        PIC S9(08) COMP.
+           05  GOSPXCLI-ABEND-CODE         PIC X(04).
