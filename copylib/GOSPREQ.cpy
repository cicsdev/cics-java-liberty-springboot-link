@@ -0,0 +1,31 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+      *****************************************************************
+      * GOSPREQ - business request payload passed to YOSPRING in the  *
+      *           request container.  Carries an order/customer       *
+      *           inquiry key plus the data needed to drive the       *
+      *           Spring Boot lookup, and a caller-identity            *
+      *           sub-structure so the Spring Boot application can     *
+      *           enforce per-user entitlements and log which CICS    *
+      *           user/terminal/transaction originated the call.      *
+      *****************************************************************
+       01  GOSP-REQUEST.
+           05  GOSP-REQ-KEY.
+               10  GOSP-REQ-CUSTOMER-NO        PIC X(10).
+               10  GOSP-REQ-ORDER-NO           PIC X(10).
+           05  GOSP-REQ-INQUIRY-TYPE           PIC X(02).
+               88  GOSP-REQ-ORDER-INQUIRY          VALUE 'OI'.
+               88  GOSP-REQ-CUSTOMER-INQUIRY       VALUE 'CI'.
+           05  GOSP-REQ-AMOUNT                 PIC S9(9)V99 COMP-3.
+           05  GOSP-REQ-TRANS-DATE             PIC X(10).
+           05  GOSP-REQ-IDENTITY.
+               10  GOSP-REQ-USERID             PIC X(08).
+               10  GOSP-REQ-TERMID             PIC X(04).
+               10  GOSP-REQ-TRANSID            PIC X(04).
+           05  GOSP-REQ-FILLER                 PIC X(04).
