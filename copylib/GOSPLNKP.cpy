@@ -0,0 +1,30 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+      *****************************************************************
+      * GOSPLNKP - CALL linkage for GOSPLNK, the callable subroutine  *
+      *            that drives the same request/response logic       *
+      *            GOSPRING uses to invoke YOSPRING.  Shared by the   *
+      *            batch reconciliation driver (GOSPBAT) and any      *
+      *            other caller that needs the same business request *
+      *            handled one record at a time.                      *
+      *****************************************************************
+       01  GOSPLNK-PARM.
+           05  GOSPLNK-REQUEST.
+               10  GOSPLNK-CUSTOMER-NO     PIC X(10).
+               10  GOSPLNK-ORDER-NO        PIC X(10).
+               10  GOSPLNK-INQUIRY-TYPE    PIC X(02).
+               10  GOSPLNK-AMOUNT          PIC S9(9)V99 COMP-3.
+               10  GOSPLNK-TRANS-DATE      PIC X(10).
+           05  GOSPLNK-RESPONSE.
+               10  GOSPLNK-RSP-STATUS-CODE PIC X(04).
+               10  GOSPLNK-RSP-STATUS-TEXT PIC X(60).
+               10  GOSPLNK-RSP-AMOUNT      PIC S9(9)V99 COMP-3.
+           05  GOSPLNK-RETURN-CODE         PIC S9(04) COMP.
+               88  GOSPLNK-OK                  VALUE 0.
+               88  GOSPLNK-LINK-FAILED         VALUE 8.
