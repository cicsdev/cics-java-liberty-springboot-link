@@ -0,0 +1,21 @@
+//GOSPBAT  JOB (ACCTNO),'GOSPRING RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* GOSPBAT - nightly reconciliation of the GOSPRING/YOSPRING     *
+//*           request path against the book-of-record file.       *
+//*           Reads the GOSPEXT extract, drives GOSPLNK for each   *
+//*           record, and writes mismatches to GOSPRPT.            *
+//*           GOSPRST carries the restart checkpoint between runs -*
+//*           it must be a cataloged dataset that persists across  *
+//*           this job, not a temporary one, so a rerun after a    *
+//*           failure can resume instead of starting over.         *
+//*---------------------------------------------------------------*
+//RECON    EXEC PGM=GOSPBAT
+//STEPLIB  DD   DSN=CICSTS.GOSPRING.LOADLIB,DISP=SHR
+//GOSPEXT  DD   DSN=GOSPRING.NIGHTLY.EXTRACT,DISP=SHR
+//GOSPBOR  DD   DSN=GOSPRING.BOOKOFRECORD,DISP=SHR
+//GOSPRPT  DD   SYSOUT=*
+//GOSPRST  DD   DSN=GOSPRING.BATCH.RESTART,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//
