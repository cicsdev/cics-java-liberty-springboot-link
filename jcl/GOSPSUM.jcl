@@ -0,0 +1,15 @@
+//GOSPSUM  JOB (ACCTNO),'GOSPRING OPS SUMMARY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* GOSPSUM - daily operations summary off the GOSPAUD audit      *
+//*           trail.  Call counts by transaction ID and terminal,  *
+//*           error/failover counts, and min/max/average YOSPRING  *
+//*           turnaround time, for operations to review each       *
+//*           morning.                                              *
+//*---------------------------------------------------------------*
+//SUMMARY  EXEC PGM=GOSPSUM
+//STEPLIB  DD   DSN=CICSTS.GOSPRING.LOADLIB,DISP=SHR
+//GOSPAUD  DD   DSN=GOSPRING.AUDIT.TRAIL,DISP=SHR
+//GOSPSRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
