@@ -0,0 +1,363 @@
+       CBL CICS('COBOL3,SP')
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+
+      *****************************************************************
+      * Decoupled processing program for the GOSPRING ASYNC mode.     *
+      *                                                               *
+      * This is the initial program of the transaction named by       *
+      * WS-ASYNC-TRANSID in GOSPRING (GOSA by default) - the PCT      *
+      * entry for that transid points here.  GOSPRING's START left   *
+      * the request container already sitting on the channel it      *
+      * names; there is no DFHCOMMAREA, because START did not pass    *
+      * one, so this program fetches the request from the channel     *
+      * instead of building it from a commarea.  From there it runs  *
+      * the same LINK/retry/failover/audit sequence GOSPRING runs in  *
+      * SYNC mode, so a request handed off by ASYNC gets the same     *
+      * delivery guarantees - it is just GOSPRING's caller that does  *
+      * not wait around for them.                                     *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GOSPASYN.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      *    Defaults for the channel/container names and the target   *
+      *    program - overridden by LOAD-CONFIG from the GOSPCFG file  *
+      *    keyed on this transaction's own ID (the async transid      *
+      *    GOSPRING started), so the decoupled leg can be pointed at  *
+      *    its own target/backup program and retry policy without a  *
+      *    recompile, the same way GOSPRING's front-end transids are.  *
+      *---------------------------------------------------------------*
+       01 MESSAGE-CHAN     PIC X(16) VALUE 'CHAN'.
+       01 MESSAGE-CONT     PIC X(16) VALUE 'MESSAGE'.
+       01 REPLY-CONT       PIC X(16) VALUE 'REPLY'.
+       01 WS-TARGET-PROGRAM PIC X(08) VALUE 'YOSPRING'.
+       01 WS-BACKUP-PROGRAM PIC X(08) VALUE SPACES.
+       01 WS-RETRY-MAX        PIC 9(02) COMP-3 VALUE 2.
+       01 WS-RETRY-DELAY-SECS PIC 9(02) COMP-3 VALUE 1.
+
+      *---------------------------------------------------------------*
+      *    RESP/RESP2 from the LINK to YOSPRING, checked so a down    *
+      *    or rejecting Liberty JVM server fails cleanly instead of   *
+      *    abending the transaction, plus the bookkeeping for the     *
+      *    retry-then-failover logic around that LINK.                *
+      *---------------------------------------------------------------*
+       01 WS-RESP       PIC S9(08) COMP.
+       01 WS-RESP2      PIC S9(08) COMP.
+       01 WS-RESP-DISP  PIC ----9.
+       01 WS-RESP2-DISP PIC ----9.
+       01 WS-LINK-OK-SW PIC X(01) VALUE 'N'.
+           88 WS-LINK-OK     VALUE 'Y'.
+       01 WS-RETRIES-LEFT-SW PIC X(01) VALUE 'Y'.
+           88 WS-RETRIES-LEFT    VALUE 'Y'.
+       01 WS-RETRY-COUNT   PIC 9(02) COMP-3 VALUE 0.
+       01 WS-RETRY-QUEUE   PIC X(08) VALUE SPACES.
+       01 WS-TASKN-DISP    PIC 9(06).
+       01 WS-AUDIT-RESP    PIC S9(08) COMP.
+       01 WS-AUDIT-RESP2   PIC S9(08) COMP.
+       01 WS-CALL-OUTCOME  PIC X(01) VALUE SPACE.
+           88 WS-OUTCOME-OK       VALUE 'S'.
+           88 WS-OUTCOME-FAILOVER VALUE 'B'.
+           88 WS-OUTCOME-ERROR    VALUE 'E'.
+       01 WS-FAILED-PROGRAM PIC X(08) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    Timestamp for the GOSPAUD audit record written for this   *
+      *    call to YOSPRING, and the start/end marks used to time how *
+      *    long the round trip took.                                  *
+      *---------------------------------------------------------------*
+       01 WS-ABS-TIME       PIC S9(15) COMP.
+       01 WS-START-ABS-TIME PIC S9(15) COMP.
+       01 WS-AUDIT-YYYYMMDD PIC 9(08).
+       01 WS-AUDIT-HHMMSS   PIC 9(06).
+
+           COPY GOSPREQ.
+
+           COPY GOSPRSP.
+
+           COPY GOSPAUD.
+
+           COPY GOSPCFG.
+
+       PROCEDURE DIVISION.
+      ***************************************************************
+      *    Main section                                             *
+      ***************************************************************
+           PERFORM LOAD-CONFIG.
+
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABS-TIME) END-EXEC.
+
+           PERFORM GET-REQUEST.
+
+           PERFORM LINK-WITH-RETRY.
+           IF WS-LINK-OK
+               PERFORM GET-REPLY
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+           EXEC CICS RETURN END-EXEC.
+
+           GOBACK.
+
+      ***************************************************************
+      *    Look up this transaction's own target/backup program and  *
+      *    retry policy in the GOSPCFG file.  A missing record is    *
+      *    not an error - the defaults set up above are left in      *
+      *    place.                                                     *
+      ***************************************************************
+       LOAD-CONFIG.
+           MOVE SPACES TO GOSPCFG-RECORD.
+           EXEC CICS READ FILE('GOSPCFG')
+                          INTO(GOSPCFG-RECORD)
+                          RIDFLD(EIBTRNID)
+                          KEYLENGTH(4)
+                          RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE GOSPCFG-CHANNEL-NAME    TO MESSAGE-CHAN
+               MOVE GOSPCFG-REQUEST-CONT    TO MESSAGE-CONT
+               MOVE GOSPCFG-REPLY-CONT      TO REPLY-CONT
+               MOVE GOSPCFG-TARGET-PROGRAM  TO WS-TARGET-PROGRAM
+               MOVE GOSPCFG-BACKUP-PROGRAM  TO WS-BACKUP-PROGRAM
+               MOVE GOSPCFG-RETRY-MAX       TO WS-RETRY-MAX
+               MOVE GOSPCFG-RETRY-DELAY-SECS TO WS-RETRY-DELAY-SECS
+           END-IF.
+
+      ***************************************************************
+      *    Fetch the request GOSPRING already built and put onto     *
+      *    the channel before starting this transaction.             *
+      ***************************************************************
+       GET-REQUEST.
+           MOVE SPACES TO GOSP-REQUEST.
+           EXEC CICS GET CONTAINER(MESSAGE-CONT)
+                         CHANNEL(MESSAGE-CHAN)
+                         INTO(GOSP-REQUEST)
+           END-EXEC.
+
+      ***************************************************************
+      *    Drive the LINK to YOSPRING, retrying on failure up to     *
+      *    WS-RETRY-MAX times before giving up on the primary        *
+      *    program and handing off to LINK-FAILOVER.  The retry      *
+      *    count is kept in a TS queue named for this task's number  *
+      *    (blank terminal, since this is a START-initiated task)    *
+      *    so a retry driven by CICS after a program check still     *
+      *    knows how many attempts have already been spent.           *
+      ***************************************************************
+       LINK-WITH-RETRY.
+           MOVE 'N' TO WS-LINK-OK-SW.
+           MOVE 'Y' TO WS-RETRIES-LEFT-SW.
+           MOVE EIBTASKN TO WS-TASKN-DISP.
+           STRING 'RT' WS-TASKN-DISP DELIMITED BY SIZE
+             INTO WS-RETRY-QUEUE.
+           PERFORM GET-RETRY-COUNT.
+
+           PERFORM LINK-ATTEMPT UNTIL WS-LINK-OK OR NOT WS-RETRIES-LEFT.
+
+           IF WS-LINK-OK
+               MOVE 'S' TO WS-CALL-OUTCOME
+           ELSE
+               PERFORM LINK-FAILOVER
+           END-IF.
+
+      *    Capture the outcome before DELETE-RETRY-COUNT's own       *
+      *    RESP/RESP2 overwrite WS-RESP/WS-RESP2 below.               *
+           MOVE WS-RESP  TO WS-AUDIT-RESP.
+           MOVE WS-RESP2 TO WS-AUDIT-RESP2.
+
+           PERFORM DELETE-RETRY-COUNT.
+
+      ***************************************************************
+      *    A single LINK attempt to the primary program.  On        *
+      *    failure the retry count is bumped in the TS queue and,   *
+      *    once the limit is reached, the retry loop is stopped.     *
+      ***************************************************************
+       LINK-ATTEMPT.
+           EXEC CICS LINK PROGRAM(WS-TARGET-PROGRAM)
+                          CHANNEL(MESSAGE-CHAN)
+                          RESP(WS-RESP)
+                          RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-LINK-OK-SW
+           ELSE
+               IF WS-RETRY-COUNT < WS-RETRY-MAX
+                   ADD 1 TO WS-RETRY-COUNT
+                   PERFORM PUT-RETRY-COUNT
+                   PERFORM DELAY-BEFORE-RETRY
+               ELSE
+                   MOVE 'N' TO WS-RETRIES-LEFT-SW
+               END-IF
+           END-IF.
+
+      ***************************************************************
+      *    Retries against the primary program are exhausted - try  *
+      *    the designated backup program once.  If there is no      *
+      *    backup, or it also fails, log the outage and fall back   *
+      *    cleanly instead of abending.                               *
+      ***************************************************************
+       LINK-FAILOVER.
+           IF WS-BACKUP-PROGRAM = SPACES
+               MOVE WS-TARGET-PROGRAM TO WS-FAILED-PROGRAM
+               PERFORM REPORT-LINK-ERROR
+               MOVE 'E' TO WS-CALL-OUTCOME
+           ELSE
+               MOVE WS-BACKUP-PROGRAM TO WS-FAILED-PROGRAM
+               EXEC CICS LINK PROGRAM(WS-BACKUP-PROGRAM)
+                              CHANNEL(MESSAGE-CHAN)
+                              RESP(WS-RESP)
+                              RESP2(WS-RESP2)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-LINK-OK-SW
+                   MOVE 'B' TO WS-CALL-OUTCOME
+               ELSE
+                   PERFORM REPORT-LINK-ERROR
+                   MOVE 'E' TO WS-CALL-OUTCOME
+               END-IF
+           END-IF.
+
+      ***************************************************************
+      *    Retry counter helpers - held in a TS queue rather than   *
+      *    plain WORKING-STORAGE alone so the count survives a       *
+      *    restart of this task.                                    *
+      ***************************************************************
+       GET-RETRY-COUNT.
+           MOVE 0 TO WS-RETRY-COUNT.
+           EXEC CICS READQ TS QUEUE(WS-RETRY-QUEUE)
+                            INTO(WS-RETRY-COUNT)
+                            LENGTH(LENGTH OF WS-RETRY-COUNT)
+                            ITEM(1)
+                            RESP(WS-RESP)
+           END-EXEC.
+
+       PUT-RETRY-COUNT.
+           EXEC CICS WRITEQ TS QUEUE(WS-RETRY-QUEUE)
+                             FROM(WS-RETRY-COUNT)
+                             LENGTH(LENGTH OF WS-RETRY-COUNT)
+                             ITEM(1)
+                             REWRITE
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXEC CICS WRITEQ TS QUEUE(WS-RETRY-QUEUE)
+                                 FROM(WS-RETRY-COUNT)
+                                 LENGTH(LENGTH OF WS-RETRY-COUNT)
+               END-EXEC
+           END-IF.
+
+       DELETE-RETRY-COUNT.
+           EXEC CICS DELETEQ TS QUEUE(WS-RETRY-QUEUE)
+                             RESP(WS-RESP)
+           END-EXEC.
+
+      ***************************************************************
+      *    Brief pacing delay between retries so a transient hiccup *
+      *    in the Liberty JVM server has a moment to clear.          *
+      ***************************************************************
+       DELAY-BEFORE-RETRY.
+           EXEC CICS DELAY FOR SECONDS(WS-RETRY-DELAY-SECS)
+                            RESP(WS-RESP)
+           END-EXEC.
+
+      ***************************************************************
+      *    Read back the response container YOSPRING put once the  *
+      *    Spring Boot application has handled the request.          *
+      ***************************************************************
+       GET-REPLY.
+           MOVE SPACES                   TO GOSP-RESPONSE.
+           EXEC CICS GET CONTAINER(REPLY-CONT)
+                         CHANNEL(MESSAGE-CHAN)
+                         INTO(GOSP-RESPONSE)
+           END-EXEC.
+
+      ***************************************************************
+      *    The LINK to YOSPRING did not come back NORMAL - tell     *
+      *    operations about it on the CICS master terminal log and  *
+      *    fall back cleanly instead of letting the transaction     *
+      *    abend.                                                    *
+      ***************************************************************
+       REPORT-LINK-ERROR.
+           MOVE SPACES TO GOSP-RESPONSE.
+           MOVE WS-RESP  TO WS-RESP-DISP.
+           MOVE WS-RESP2 TO WS-RESP2-DISP.
+           STRING 'GOSPASYN: LINK TO ' DELIMITED BY SIZE
+                  WS-FAILED-PROGRAM     DELIMITED BY SIZE
+                  ' RESP='              DELIMITED BY SIZE
+                  WS-RESP-DISP          DELIMITED BY SIZE
+                  ' RESP2='             DELIMITED BY SIZE
+                  WS-RESP2-DISP         DELIMITED BY SIZE
+                  ' SVC DOWN'           DELIMITED BY SIZE
+             INTO GOSP-RSP-STATUS-TEXT.
+           MOVE '9999' TO GOSP-RSP-STATUS-CODE.
+
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                             FROM(GOSP-RSP-STATUS-TEXT)
+                             LENGTH(LENGTH OF GOSP-RSP-STATUS-TEXT)
+           END-EXEC.
+
+      ***************************************************************
+      *    Record this invocation to the GOSPAUD audit file - who   *
+      *    called, when, what was sent to YOSPRING and what came     *
+      *    back, and how long the round trip took.  The identity     *
+      *    fields come from the request payload itself (the caller   *
+      *    GOSPRING stamped onto it) rather than this task's own     *
+      *    EIB fields, which only describe the decoupled processing   *
+      *    transaction, not the transaction that originated the      *
+      *    request.  Written whether the call succeeded or failed,    *
+      *    so the audit trail covers every call made on this path.    *
+      ***************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO GOSPAUD-RECORD.
+           EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+                                 YYYYMMDD(WS-AUDIT-YYYYMMDD)
+                                 TIME(WS-AUDIT-HHMMSS)
+           END-EXEC.
+           MOVE WS-AUDIT-YYYYMMDD TO GOSPAUD-KEY-TIMESTAMP(1:8).
+           MOVE WS-AUDIT-HHMMSS   TO GOSPAUD-KEY-TIMESTAMP(9:6).
+           MOVE EIBTASKN          TO GOSPAUD-KEY-SEQUENCE.
+           MOVE GOSP-REQ-TRANSID  TO GOSPAUD-TRANSID.
+           MOVE GOSP-REQ-TERMID   TO GOSPAUD-TERMID.
+           MOVE GOSP-REQ-USERID   TO GOSPAUD-USERID.
+           MOVE WS-TARGET-PROGRAM TO GOSPAUD-TARGET-PROGRAM.
+           MOVE WS-CALL-OUTCOME   TO GOSPAUD-OUTCOME.
+           MOVE WS-RETRY-COUNT    TO GOSPAUD-RETRY-COUNT.
+           MOVE WS-AUDIT-RESP     TO GOSPAUD-RESP.
+           MOVE WS-AUDIT-RESP2    TO GOSPAUD-RESP2.
+           COMPUTE GOSPAUD-TURNAROUND-MS =
+                   WS-ABS-TIME - WS-START-ABS-TIME.
+           MOVE GOSP-REQUEST      TO GOSPAUD-REQUEST-SENT.
+           MOVE GOSP-RESPONSE     TO GOSPAUD-RESPONSE-RECEIVED.
+
+           EXEC CICS WRITE FILE('GOSPAUD')
+                            FROM(GOSPAUD-RECORD)
+                            RIDFLD(GOSPAUD-KEY)
+                            KEYLENGTH(LENGTH OF GOSPAUD-KEY)
+                            RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE WS-RESP TO WS-RESP-DISP
+               STRING 'GOSPASYN: GOSPAUD WRITE FAILED RESP='
+                      DELIMITED BY SIZE
+                      WS-RESP-DISP DELIMITED BY SIZE
+                 INTO GOSP-RSP-STATUS-TEXT
+               EXEC CICS WRITEQ TD QUEUE('CSMT')
+                                 FROM(GOSP-RSP-STATUS-TEXT)
+                                 LENGTH(LENGTH OF GOSP-RSP-STATUS-TEXT)
+               END-EXEC
+           END-IF.
