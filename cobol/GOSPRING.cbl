@@ -22,25 +22,410 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 MESSAGE-CHAN PIC X(16) VALUE 'CHAN'.
-       01 MESSAGE-CONT PIC X(16) VALUE 'MESSAGE'.
-       01 MESSAGE-TEXT PIC X(24) VALUE 'Hello Spring Boot World!'.
+      *---------------------------------------------------------------*
+      *    Defaults for the channel/container names and the target   *
+      *    program - overridden by LOAD-CONFIG from the GOSPCFG file  *
+      *    keyed on the invoking transaction ID, so different front- *
+      *    end transactions can be pointed at different Spring Boot   *
+      *    services without a recompile.                              *
+      *---------------------------------------------------------------*
+       01 MESSAGE-CHAN     PIC X(16) VALUE 'CHAN'.
+       01 MESSAGE-CONT     PIC X(16) VALUE 'MESSAGE'.
+       01 REPLY-CONT       PIC X(16) VALUE 'REPLY'.
+       01 WS-TARGET-PROGRAM PIC X(08) VALUE 'YOSPRING'.
+       01 WS-BACKUP-PROGRAM PIC X(08) VALUE SPACES.
+       01 WS-RETRY-MAX        PIC 9(02) COMP-3 VALUE 2.
+       01 WS-RETRY-DELAY-SECS PIC 9(02) COMP-3 VALUE 1.
+
+      *---------------------------------------------------------------*
+      *    Invocation mode - SYNC (the default) LINKs to YOSPRING     *
+      *    and waits for the reply, as below.  ASYNC instead STARTs   *
+      *    the decoupled processing transaction named by              *
+      *    WS-ASYNC-TRANSID and returns immediately, for high-volume  *
+      *    callers that do not need an immediate reply.  Both are     *
+      *    overridden by LOAD-CONFIG from the GOSPCFG file.            *
+      *---------------------------------------------------------------*
+       01 WS-INVOKE-MODE   PIC X(01) VALUE 'S'.
+           88 WS-MODE-SYNC      VALUE 'S'.
+           88 WS-MODE-ASYNC     VALUE 'A'.
+       01 WS-ASYNC-TRANSID PIC X(04) VALUE 'GOSA'.
+
+      *---------------------------------------------------------------*
+      *    RESP/RESP2 from the LINK to YOSPRING, checked so a down    *
+      *    or rejecting Liberty JVM server fails cleanly instead of   *
+      *    abending the transaction, plus the bookkeeping for the     *
+      *    retry-then-failover logic around that LINK.                *
+      *---------------------------------------------------------------*
+       01 WS-RESP       PIC S9(08) COMP.
+       01 WS-RESP2      PIC S9(08) COMP.
+       01 WS-RESP-DISP  PIC ----9.
+       01 WS-RESP2-DISP PIC ----9.
+       01 WS-LINK-OK-SW PIC X(01) VALUE 'N'.
+           88 WS-LINK-OK     VALUE 'Y'.
+       01 WS-RETRIES-LEFT-SW PIC X(01) VALUE 'Y'.
+           88 WS-RETRIES-LEFT    VALUE 'Y'.
+       01 WS-RETRY-COUNT   PIC 9(02) COMP-3 VALUE 0.
+       01 WS-RETRY-QUEUE   PIC X(08) VALUE SPACES.
+       01 WS-TASKN-DISP    PIC 9(06).
+       01 WS-AUDIT-RESP    PIC S9(08) COMP.
+       01 WS-AUDIT-RESP2   PIC S9(08) COMP.
+       01 WS-CALL-OUTCOME  PIC X(01) VALUE SPACE.
+           88 WS-OUTCOME-OK       VALUE 'S'.
+           88 WS-OUTCOME-FAILOVER VALUE 'B'.
+           88 WS-OUTCOME-ERROR    VALUE 'E'.
+           88 WS-OUTCOME-ASYNC    VALUE 'A'.
+       01 WS-FAILED-PROGRAM PIC X(08) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    Timestamp for the GOSPAUD audit record written for every   *
+      *    call made to YOSPRING, and the start/end marks used to     *
+      *    time how long the round trip to YOSPRING took.             *
+      *---------------------------------------------------------------*
+       01 WS-ABS-TIME       PIC S9(15) COMP.
+       01 WS-START-ABS-TIME PIC S9(15) COMP.
+       01 WS-AUDIT-YYYYMMDD PIC 9(08).
+       01 WS-AUDIT-HHMMSS   PIC 9(06).
+
+           COPY GOSPREQ.
+
+           COPY GOSPRSP.
+
+           COPY GOSPAUD.
+
+           COPY GOSPCFG.
 
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+       01 DFHCOMMAREA.
+           05 CA-CUSTOMER-NO     PIC X(10).
+           05 CA-ORDER-NO        PIC X(10).
+           05 CA-INQUIRY-TYPE    PIC X(02).
+           05 CA-AMOUNT          PIC S9(9)V99 COMP-3.
+           05 CA-TRANS-DATE      PIC X(10).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
       ***************************************************************
       *    Main section                                             *
       ***************************************************************
+           PERFORM LOAD-CONFIG.
+           PERFORM BUILD-REQUEST.
+
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABS-TIME) END-EXEC.
+
            EXEC CICS PUT CONTAINER(MESSAGE-CONT)
                          CHANNEL(MESSAGE-CHAN)
-                         FROM(MESSAGE-TEXT)
-                         CHAR
+                         FROM(GOSP-REQUEST)
+                         BIT
            END-EXEC.
 
-           EXEC CICS LINK PROGRAM('YOSPRING')
-                          CHANNEL(MESSAGE-CHAN)
-           END-EXEC.
+           IF WS-MODE-ASYNC
+               PERFORM START-ASYNC
+      *        The started transaction (GOSPASYN) writes its own     *
+      *        GOSPAUD record once it actually drives the LINK - this*
+      *        task only writes one itself if the handoff never even *
+      *        got that far, so a successful handoff is not counted  *
+      *        twice in the audit trail.                              *
+               IF NOT WS-OUTCOME-ASYNC
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+           ELSE
+               PERFORM LINK-WITH-RETRY
+               IF WS-LINK-OK
+                   PERFORM GET-REPLY
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
 
            EXEC CICS RETURN END-EXEC.
 
            GOBACK.
+
+      ***************************************************************
+      *    Look up the channel/container names and target program   *
+      *    for this transaction in the GOSPCFG file.  A missing     *
+      *    record is not an error - the defaults set up above are   *
+      *    left in place.                                            *
+      ***************************************************************
+       LOAD-CONFIG.
+           MOVE SPACES TO GOSPCFG-RECORD.
+           EXEC CICS READ FILE('GOSPCFG')
+                          INTO(GOSPCFG-RECORD)
+                          RIDFLD(EIBTRNID)
+                          KEYLENGTH(4)
+                          RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE GOSPCFG-CHANNEL-NAME    TO MESSAGE-CHAN
+               MOVE GOSPCFG-REQUEST-CONT    TO MESSAGE-CONT
+               MOVE GOSPCFG-REPLY-CONT      TO REPLY-CONT
+               MOVE GOSPCFG-TARGET-PROGRAM  TO WS-TARGET-PROGRAM
+               MOVE GOSPCFG-BACKUP-PROGRAM  TO WS-BACKUP-PROGRAM
+               MOVE GOSPCFG-INVOKE-MODE     TO WS-INVOKE-MODE
+               MOVE GOSPCFG-ASYNC-TRANSID   TO WS-ASYNC-TRANSID
+               MOVE GOSPCFG-RETRY-MAX       TO WS-RETRY-MAX
+               MOVE GOSPCFG-RETRY-DELAY-SECS TO WS-RETRY-DELAY-SECS
+           END-IF.
+
+      ***************************************************************
+      *    Build the business request from data already available   *
+      *    to this transaction (the caller's commarea), add the     *
+      *    identity of the caller, and move it into the request      *
+      *    payload sent to YOSPRING.                                 *
+      ***************************************************************
+       BUILD-REQUEST.
+           MOVE SPACES                   TO GOSP-REQUEST.
+           MOVE CA-CUSTOMER-NO           TO GOSP-REQ-CUSTOMER-NO.
+           MOVE CA-ORDER-NO              TO GOSP-REQ-ORDER-NO.
+           MOVE CA-INQUIRY-TYPE          TO GOSP-REQ-INQUIRY-TYPE.
+           MOVE CA-AMOUNT                TO GOSP-REQ-AMOUNT.
+           MOVE CA-TRANS-DATE            TO GOSP-REQ-TRANS-DATE.
+           MOVE EIBUSER                  TO GOSP-REQ-USERID.
+           MOVE EIBTRMID                 TO GOSP-REQ-TERMID.
+           MOVE EIBTRNID                 TO GOSP-REQ-TRANSID.
+
+      ***************************************************************
+      *    Drive the LINK to YOSPRING, retrying on failure up to     *
+      *    WS-RETRY-MAX times before giving up on the primary        *
+      *    program and handing off to LINK-FAILOVER.  The retry      *
+      *    count is kept in a TS queue named for this task's number  *
+      *    (not its terminal, which is blank for a START-initiated    *
+      *    or ATI-driven task such as the async path below) so a     *
+      *    retry driven by CICS after a program check still knows    *
+      *    how many attempts have already been spent, without two    *
+      *    terminal-less tasks ever colliding on the same queue.      *
+      ***************************************************************
+       LINK-WITH-RETRY.
+           MOVE 'N' TO WS-LINK-OK-SW.
+           MOVE 'Y' TO WS-RETRIES-LEFT-SW.
+           MOVE EIBTASKN TO WS-TASKN-DISP.
+           STRING 'RT' WS-TASKN-DISP DELIMITED BY SIZE
+             INTO WS-RETRY-QUEUE.
+           PERFORM GET-RETRY-COUNT.
+
+           PERFORM LINK-ATTEMPT UNTIL WS-LINK-OK OR NOT WS-RETRIES-LEFT.
+
+           IF WS-LINK-OK
+               MOVE 'S' TO WS-CALL-OUTCOME
+           ELSE
+               PERFORM LINK-FAILOVER
+           END-IF.
+
+      *    Capture the outcome before DELETE-RETRY-COUNT's own       *
+      *    RESP/RESP2 overwrite WS-RESP/WS-RESP2 below.               *
+           MOVE WS-RESP  TO WS-AUDIT-RESP.
+           MOVE WS-RESP2 TO WS-AUDIT-RESP2.
+
+           PERFORM DELETE-RETRY-COUNT.
+
+      ***************************************************************
+      *    A single LINK attempt to the primary program.  On        *
+      *    failure the retry count is bumped in the TS queue and,   *
+      *    once the limit is reached, the retry loop is stopped.     *
+      ***************************************************************
+       LINK-ATTEMPT.
+           EXEC CICS LINK PROGRAM(WS-TARGET-PROGRAM)
+                          CHANNEL(MESSAGE-CHAN)
+                          RESP(WS-RESP)
+                          RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-LINK-OK-SW
+           ELSE
+               IF WS-RETRY-COUNT < WS-RETRY-MAX
+                   ADD 1 TO WS-RETRY-COUNT
+                   PERFORM PUT-RETRY-COUNT
+                   PERFORM DELAY-BEFORE-RETRY
+               ELSE
+                   MOVE 'N' TO WS-RETRIES-LEFT-SW
+               END-IF
+           END-IF.
+
+      ***************************************************************
+      *    Retries against the primary program are exhausted - try  *
+      *    the designated backup program once.  If there is no      *
+      *    backup, or it also fails, log the outage and fall back   *
+      *    cleanly instead of abending.                               *
+      ***************************************************************
+       LINK-FAILOVER.
+           IF WS-BACKUP-PROGRAM = SPACES
+               MOVE WS-TARGET-PROGRAM TO WS-FAILED-PROGRAM
+               PERFORM REPORT-LINK-ERROR
+               MOVE 'E' TO WS-CALL-OUTCOME
+           ELSE
+               MOVE WS-BACKUP-PROGRAM TO WS-FAILED-PROGRAM
+               EXEC CICS LINK PROGRAM(WS-BACKUP-PROGRAM)
+                              CHANNEL(MESSAGE-CHAN)
+                              RESP(WS-RESP)
+                              RESP2(WS-RESP2)
+               END-EXEC
+
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-LINK-OK-SW
+                   MOVE 'B' TO WS-CALL-OUTCOME
+               ELSE
+                   PERFORM REPORT-LINK-ERROR
+                   MOVE 'E' TO WS-CALL-OUTCOME
+               END-IF
+           END-IF.
+
+      ***************************************************************
+      *    ASYNC mode - hand the request container off to the        *
+      *    decoupled processing transaction named by                 *
+      *    WS-ASYNC-TRANSID (GOSPASYN, by default run under transid  *
+      *    GOSA) and return without waiting for a reply.  The        *
+      *    started transaction owns the channel from here on;        *
+      *    GOSP-RESPONSE is cleared below since none is expected      *
+      *    back on this task.                                         *
+      ***************************************************************
+       START-ASYNC.
+           MOVE SPACES TO GOSP-RESPONSE.
+
+           EXEC CICS START TRANSID(WS-ASYNC-TRANSID)
+                           CHANNEL(MESSAGE-CHAN)
+                           RESP(WS-RESP)
+                           RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'A' TO WS-CALL-OUTCOME
+           ELSE
+               MOVE WS-ASYNC-TRANSID TO WS-FAILED-PROGRAM
+               PERFORM REPORT-LINK-ERROR
+               MOVE 'E' TO WS-CALL-OUTCOME
+           END-IF.
+
+           MOVE WS-RESP  TO WS-AUDIT-RESP.
+           MOVE WS-RESP2 TO WS-AUDIT-RESP2.
+
+      ***************************************************************
+      *    Retry counter helpers - held in a TS queue rather than   *
+      *    plain WORKING-STORAGE alone so the count survives a       *
+      *    restart of this task.                                    *
+      ***************************************************************
+       GET-RETRY-COUNT.
+           MOVE 0 TO WS-RETRY-COUNT.
+           EXEC CICS READQ TS QUEUE(WS-RETRY-QUEUE)
+                            INTO(WS-RETRY-COUNT)
+                            LENGTH(LENGTH OF WS-RETRY-COUNT)
+                            ITEM(1)
+                            RESP(WS-RESP)
+           END-EXEC.
+
+       PUT-RETRY-COUNT.
+           EXEC CICS WRITEQ TS QUEUE(WS-RETRY-QUEUE)
+                             FROM(WS-RETRY-COUNT)
+                             LENGTH(LENGTH OF WS-RETRY-COUNT)
+                             ITEM(1)
+                             REWRITE
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXEC CICS WRITEQ TS QUEUE(WS-RETRY-QUEUE)
+                                 FROM(WS-RETRY-COUNT)
+                                 LENGTH(LENGTH OF WS-RETRY-COUNT)
+               END-EXEC
+           END-IF.
+
+       DELETE-RETRY-COUNT.
+           EXEC CICS DELETEQ TS QUEUE(WS-RETRY-QUEUE)
+                             RESP(WS-RESP)
+           END-EXEC.
+
+      ***************************************************************
+      *    Brief pacing delay between retries so a transient hiccup *
+      *    in the Liberty JVM server has a moment to clear.          *
+      ***************************************************************
+       DELAY-BEFORE-RETRY.
+           EXEC CICS DELAY FOR SECONDS(WS-RETRY-DELAY-SECS)
+                            RESP(WS-RESP)
+           END-EXEC.
+
+      ***************************************************************
+      *    Read back the response container YOSPRING put once the  *
+      *    Spring Boot application has handled the request.          *
+      ***************************************************************
+       GET-REPLY.
+           MOVE SPACES                   TO GOSP-RESPONSE.
+           EXEC CICS GET CONTAINER(REPLY-CONT)
+                         CHANNEL(MESSAGE-CHAN)
+                         INTO(GOSP-RESPONSE)
+           END-EXEC.
+
+      ***************************************************************
+      *    The LINK to YOSPRING did not come back NORMAL - tell     *
+      *    operations about it on the CICS master terminal log and  *
+      *    fall back cleanly instead of letting the transaction     *
+      *    abend.                                                    *
+      ***************************************************************
+       REPORT-LINK-ERROR.
+           MOVE SPACES TO GOSP-RESPONSE.
+           MOVE WS-RESP  TO WS-RESP-DISP.
+           MOVE WS-RESP2 TO WS-RESP2-DISP.
+           STRING 'GOSPRING: LINK TO ' DELIMITED BY SIZE
+                  WS-FAILED-PROGRAM     DELIMITED BY SIZE
+                  ' RESP='              DELIMITED BY SIZE
+                  WS-RESP-DISP          DELIMITED BY SIZE
+                  ' RESP2='             DELIMITED BY SIZE
+                  WS-RESP2-DISP         DELIMITED BY SIZE
+                  ' SVC DOWN'           DELIMITED BY SIZE
+             INTO GOSP-RSP-STATUS-TEXT.
+           MOVE '9999' TO GOSP-RSP-STATUS-CODE.
+
+           EXEC CICS WRITEQ TD QUEUE('CSMT')
+                             FROM(GOSP-RSP-STATUS-TEXT)
+                             LENGTH(LENGTH OF GOSP-RSP-STATUS-TEXT)
+           END-EXEC.
+
+      ***************************************************************
+      *    Record this invocation to the GOSPAUD audit file - who   *
+      *    called, when, what was sent to YOSPRING and what came     *
+      *    back, and how long the round trip took.  Written whether  *
+      *    the call succeeded or failed, so the audit trail covers   *
+      *    every call made on this path.                             *
+      ***************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO GOSPAUD-RECORD.
+           EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+                                 YYYYMMDD(WS-AUDIT-YYYYMMDD)
+                                 TIME(WS-AUDIT-HHMMSS)
+           END-EXEC.
+           MOVE WS-AUDIT-YYYYMMDD TO GOSPAUD-KEY-TIMESTAMP(1:8).
+           MOVE WS-AUDIT-HHMMSS   TO GOSPAUD-KEY-TIMESTAMP(9:6).
+           MOVE EIBTASKN          TO GOSPAUD-KEY-SEQUENCE.
+           MOVE EIBTRNID          TO GOSPAUD-TRANSID.
+           MOVE EIBTRMID          TO GOSPAUD-TERMID.
+           MOVE EIBUSER           TO GOSPAUD-USERID.
+           IF WS-MODE-ASYNC
+               MOVE WS-ASYNC-TRANSID  TO GOSPAUD-TARGET-PROGRAM
+           ELSE
+               MOVE WS-TARGET-PROGRAM TO GOSPAUD-TARGET-PROGRAM
+           END-IF.
+           MOVE WS-CALL-OUTCOME   TO GOSPAUD-OUTCOME.
+           MOVE WS-RETRY-COUNT    TO GOSPAUD-RETRY-COUNT.
+           MOVE WS-AUDIT-RESP     TO GOSPAUD-RESP.
+           MOVE WS-AUDIT-RESP2    TO GOSPAUD-RESP2.
+           COMPUTE GOSPAUD-TURNAROUND-MS =
+                   WS-ABS-TIME - WS-START-ABS-TIME.
+           MOVE GOSP-REQUEST      TO GOSPAUD-REQUEST-SENT.
+           MOVE GOSP-RESPONSE     TO GOSPAUD-RESPONSE-RECEIVED.
+
+           EXEC CICS WRITE FILE('GOSPAUD')
+                            FROM(GOSPAUD-RECORD)
+                            RIDFLD(GOSPAUD-KEY)
+                            KEYLENGTH(LENGTH OF GOSPAUD-KEY)
+                            RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE WS-RESP TO WS-RESP-DISP
+               STRING 'GOSPRING: GOSPAUD WRITE FAILED RESP='
+                      DELIMITED BY SIZE
+                      WS-RESP-DISP DELIMITED BY SIZE
+                 INTO GOSP-RSP-STATUS-TEXT
+               EXEC CICS WRITEQ TD QUEUE('CSMT')
+                                 FROM(GOSP-RSP-STATUS-TEXT)
+                                 LENGTH(LENGTH OF GOSP-RSP-STATUS-TEXT)
+               END-EXEC
+           END-IF.
