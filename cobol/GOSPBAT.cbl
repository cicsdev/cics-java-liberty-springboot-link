@@ -0,0 +1,476 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+
+      *****************************************************************
+      * GOSPBAT - nightly reconciliation driver.                      *
+      *                                                               *
+      * Reads the GOSPEXT transaction extract one record at a time    *
+      * and, for each one, CALLs GOSPLNK to drive the same request/   *
+      * response logic GOSPRING uses online to invoke YOSPRING.  The  *
+      * amount YOSPRING returns is reconciled against the GOSPBOR     *
+      * book-of-record file and every result - match, mismatch, not   *
+      * found on the book of record, or a failed call - is written    *
+      * to the GOSPRPT report.                                        *
+      *                                                               *
+      * The key of the extract record last successfully processed is *
+      * checkpointed to GOSPRST every WS-CHECKPOINT-INTERVAL records. *
+      * On startup, if GOSPRST holds a key from a prior run that did  *
+      * not finish, the extract is positioned past that key before    *
+      * processing resumes, instead of starting the run over.  A run  *
+      * that reaches end of file clears GOSPRST so the next run       *
+      * starts clean.                                                 *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GOSPBAT.
+       AUTHOR. APPLICATION-DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GOSPEXT-FILE ASSIGN TO GOSPEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GOSPEXT-STATUS.
+
+           SELECT GOSPBOR-FILE ASSIGN TO GOSPBOR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS GOSPBOR-KEY
+               FILE STATUS IS WS-GOSPBOR-STATUS.
+
+           SELECT GOSPRPT-FILE ASSIGN TO GOSPRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL GOSPRST-FILE ASSIGN TO GOSPRST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GOSPRST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GOSPEXT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY GOSPEXT.
+
+       FD  GOSPBOR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY GOSPBOR.
+
+       FD  GOSPRPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  GOSPRPT-RECORD                 PIC X(132).
+
+       FD  GOSPRST-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  GOSPRST-RECORD.
+           05  GOSPRST-CUSTOMER-NO        PIC X(10).
+           05  GOSPRST-ORDER-NO           PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  WS-GOSPEXT-STATUS              PIC X(02) VALUE '00'.
+       77  WS-GOSPBOR-STATUS              PIC X(02) VALUE '00'.
+       77  WS-GOSPRST-STATUS              PIC X(02) VALUE '00'.
+       77  WS-EOF-SW                      PIC X(01) VALUE 'N'.
+           88  WS-EOF                         VALUE 'Y'.
+       77  WS-RESTART-SW                  PIC X(01) VALUE 'N'.
+           88  WS-RESTART-ACTIVE              VALUE 'Y'.
+       77  WS-RECORDS-READ                PIC 9(07) COMP-3 VALUE 0.
+       77  WS-RECORDS-MATCHED             PIC 9(07) COMP-3 VALUE 0.
+       77  WS-RECORDS-MISMATCHED          PIC 9(07) COMP-3 VALUE 0.
+       77  WS-RECORDS-NOT-ON-BOR          PIC 9(07) COMP-3 VALUE 0.
+       77  WS-RECORDS-FAILED              PIC 9(07) COMP-3 VALUE 0.
+       77  WS-CHECKPOINT-INTERVAL         PIC 9(05) COMP-3 VALUE 100.
+       77  WS-RECORDS-SINCE-CP            PIC 9(05) COMP-3 VALUE 0.
+
+       01  WS-RESTART-KEY.
+           05  WS-RESTART-CUSTOMER-NO     PIC X(10).
+           05  WS-RESTART-ORDER-NO        PIC X(10).
+
+       01  WS-AMOUNT-DISP                 PIC -(9)9.99.
+       01  WS-EXPECTED-DISP               PIC -(9)9.99.
+       01  WS-COUNT-DISP                  PIC ZZZ,ZZ9.
+
+           COPY GOSPLNKP.
+
+       PROCEDURE DIVISION.
+      ***************************************************************
+      *    0000-MAINLINE                                             *
+      ***************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+                   UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+
+           STOP RUN.
+
+      ***************************************************************
+      *    1000-INITIALIZE - open the files, check for a checkpoint *
+      *    left by a prior run that did not finish, and prime the    *
+      *    read loop.                                                 *
+      ***************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  GOSPEXT-FILE.
+           IF WS-GOSPEXT-STATUS NOT = '00'
+               DISPLAY 'GOSPBAT: GOSPEXT OPEN FAILED, FILE STATUS='
+                       WS-GOSPEXT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN INPUT  GOSPBOR-FILE.
+           IF WS-GOSPBOR-STATUS NOT = '00'
+               DISPLAY 'GOSPBAT: GOSPBOR OPEN FAILED, FILE STATUS='
+                       WS-GOSPBOR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT GOSPRPT-FILE.
+
+           MOVE 'GOSPBAT RECONCILIATION RUN - STARTING'
+               TO GOSPRPT-RECORD.
+           WRITE GOSPRPT-RECORD.
+
+           PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+
+           PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+
+           IF WS-RESTART-ACTIVE
+               PERFORM 2150-SKIP-TO-RESTART THRU 2150-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    1100-CHECK-RESTART - look for a checkpoint record left by *
+      *    a run that did not reach end of file.  GOSPRST is         *
+      *    OPTIONAL so a first, clean run simply finds it empty.     *
+      ***************************************************************
+       1100-CHECK-RESTART.
+           OPEN INPUT GOSPRST-FILE.
+           IF WS-GOSPRST-STATUS NOT = '00'
+              AND WS-GOSPRST-STATUS NOT = '05'
+               DISPLAY 'GOSPBAT: GOSPRST OPEN FAILED, FILE STATUS='
+                       WS-GOSPRST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           READ GOSPRST-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE GOSPRST-CUSTOMER-NO TO WS-RESTART-CUSTOMER-NO
+                   MOVE GOSPRST-ORDER-NO    TO WS-RESTART-ORDER-NO
+                   MOVE 'Y' TO WS-RESTART-SW
+           END-READ.
+           IF WS-GOSPRST-STATUS NOT = '00'
+              AND WS-GOSPRST-STATUS NOT = '10'
+               DISPLAY 'GOSPBAT: GOSPRST READ FAILED, FILE STATUS='
+                       WS-GOSPRST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE GOSPRST-FILE.
+
+           IF WS-RESTART-ACTIVE
+               MOVE SPACES TO GOSPRPT-RECORD
+               STRING 'RESUMING AFTER CUST=' DELIMITED BY SIZE
+                      WS-RESTART-CUSTOMER-NO  DELIMITED BY SIZE
+                      ' ORDER='               DELIMITED BY SIZE
+                      WS-RESTART-ORDER-NO     DELIMITED BY SIZE
+                 INTO GOSPRPT-RECORD
+               WRITE GOSPRPT-RECORD
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2000-PROCESS-ONE-RECORD - drive YOSPRING for the current  *
+      *    extract record, reconcile the reply, checkpoint if this   *
+      *    is the WS-CHECKPOINT-INTERVAL'th record since the last    *
+      *    one, then read the next extract record.                   *
+      ***************************************************************
+       2000-PROCESS-ONE-RECORD.
+           PERFORM 2200-DRIVE-REQUEST THRU 2200-EXIT.
+           PERFORM 2300-RECONCILE THRU 2300-EXIT.
+           PERFORM 2650-CHECKPOINT-IF-DUE THRU 2650-EXIT.
+           PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2100-READ-EXTRACT                                        *
+      ***************************************************************
+       2100-READ-EXTRACT.
+           READ GOSPEXT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 2100-EXIT
+           END-READ.
+           IF WS-GOSPEXT-STATUS NOT = '00'
+               DISPLAY 'GOSPBAT: GOSPEXT READ FAILED, FILE STATUS='
+                       WS-GOSPEXT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           ADD 1 TO WS-RECORDS-READ.
+       2100-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2150-SKIP-TO-RESTART - the extract is sorted in ascending *
+      *    key order, so read and discard records already accounted  *
+      *    for by the checkpoint until the one that was last         *
+      *    processed is passed, then fall through to process the     *
+      *    next one normally.                                        *
+      ***************************************************************
+       2150-SKIP-TO-RESTART.
+           PERFORM 2151-SKIP-ONE-RECORD THRU 2151-EXIT
+                   UNTIL WS-EOF OR NOT WS-RESTART-ACTIVE.
+       2150-EXIT.
+           EXIT.
+
+       2151-SKIP-ONE-RECORD.
+           IF GOSPEXT-CUSTOMER-NO = WS-RESTART-CUSTOMER-NO
+              AND GOSPEXT-ORDER-NO = WS-RESTART-ORDER-NO
+               MOVE 'N' TO WS-RESTART-SW
+           END-IF.
+           PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+       2151-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2200-DRIVE-REQUEST - CALL GOSPLNK with the same request   *
+      *    shape GOSPRING builds online, one extract record at a     *
+      *    time.                                                      *
+      ***************************************************************
+       2200-DRIVE-REQUEST.
+           MOVE SPACES                  TO GOSPLNK-PARM.
+           MOVE GOSPEXT-CUSTOMER-NO     TO GOSPLNK-CUSTOMER-NO.
+           MOVE GOSPEXT-ORDER-NO        TO GOSPLNK-ORDER-NO.
+           MOVE GOSPEXT-INQUIRY-TYPE    TO GOSPLNK-INQUIRY-TYPE.
+           MOVE GOSPEXT-AMOUNT          TO GOSPLNK-AMOUNT.
+           MOVE GOSPEXT-TRANS-DATE      TO GOSPLNK-TRANS-DATE.
+
+           CALL 'GOSPLNK' USING GOSPLNK-PARM.
+       2200-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2300-RECONCILE - look up the book-of-record for this key *
+      *    and compare YOSPRING's reply amount against it.           *
+      ***************************************************************
+       2300-RECONCILE.
+           MOVE GOSPEXT-CUSTOMER-NO TO GOSPBOR-CUSTOMER-NO.
+           MOVE GOSPEXT-ORDER-NO    TO GOSPBOR-ORDER-NO.
+
+           READ GOSPBOR-FILE
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-NOT-ON-BOR
+                   PERFORM 2400-WRITE-NOT-ON-BOR THRU 2400-EXIT
+                   GO TO 2300-EXIT
+           END-READ.
+           IF WS-GOSPBOR-STATUS NOT = '00'
+               DISPLAY 'GOSPBAT: GOSPBOR READ FAILED, FILE STATUS='
+                       WS-GOSPBOR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF GOSPLNK-LINK-FAILED
+               ADD 1 TO WS-RECORDS-FAILED
+               PERFORM 2500-WRITE-FAILED THRU 2500-EXIT
+           ELSE
+               IF GOSPLNK-RSP-AMOUNT = GOSPBOR-EXPECTED-AMOUNT
+                   ADD 1 TO WS-RECORDS-MATCHED
+               ELSE
+                   ADD 1 TO WS-RECORDS-MISMATCHED
+                   PERFORM 2600-WRITE-MISMATCH THRU 2600-EXIT
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2650-CHECKPOINT-IF-DUE - write the current extract key to *
+      *    GOSPRST once every WS-CHECKPOINT-INTERVAL records so a    *
+      *    restarted run does not have to reprocess everything from  *
+      *    the top.                                                  *
+      ***************************************************************
+       2650-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CP.
+           IF WS-RECORDS-SINCE-CP >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+               MOVE 0 TO WS-RECORDS-SINCE-CP
+           END-IF.
+       2650-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2700-WRITE-CHECKPOINT - record the key of the extract     *
+      *    record just processed as the restart point.               *
+      ***************************************************************
+       2700-WRITE-CHECKPOINT.
+           OPEN OUTPUT GOSPRST-FILE.
+           IF WS-GOSPRST-STATUS NOT = '00'
+               DISPLAY 'GOSPBAT: GOSPRST OPEN FAILED, FILE STATUS='
+                       WS-GOSPRST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE GOSPEXT-CUSTOMER-NO TO GOSPRST-CUSTOMER-NO.
+           MOVE GOSPEXT-ORDER-NO    TO GOSPRST-ORDER-NO.
+           WRITE GOSPRST-RECORD.
+           IF WS-GOSPRST-STATUS NOT = '00'
+               DISPLAY 'GOSPBAT: GOSPRST WRITE FAILED, FILE STATUS='
+                       WS-GOSPRST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE GOSPRST-FILE.
+           IF WS-GOSPRST-STATUS NOT = '00'
+               DISPLAY 'GOSPBAT: GOSPRST CLOSE FAILED, FILE STATUS='
+                       WS-GOSPRST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       2700-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2400-WRITE-NOT-ON-BOR                                    *
+      ***************************************************************
+       2400-WRITE-NOT-ON-BOR.
+           MOVE SPACES TO GOSPRPT-RECORD.
+           STRING 'NOT ON BOR   CUST=' DELIMITED BY SIZE
+                  GOSPEXT-CUSTOMER-NO  DELIMITED BY SIZE
+                  ' ORDER='            DELIMITED BY SIZE
+                  GOSPEXT-ORDER-NO     DELIMITED BY SIZE
+             INTO GOSPRPT-RECORD.
+           WRITE GOSPRPT-RECORD.
+       2400-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2500-WRITE-FAILED                                        *
+      ***************************************************************
+       2500-WRITE-FAILED.
+           MOVE SPACES TO GOSPRPT-RECORD.
+           STRING 'CALL FAILED  CUST=' DELIMITED BY SIZE
+                  GOSPEXT-CUSTOMER-NO  DELIMITED BY SIZE
+                  ' ORDER='            DELIMITED BY SIZE
+                  GOSPEXT-ORDER-NO     DELIMITED BY SIZE
+             INTO GOSPRPT-RECORD.
+           WRITE GOSPRPT-RECORD.
+       2500-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2600-WRITE-MISMATCH                                      *
+      ***************************************************************
+       2600-WRITE-MISMATCH.
+           MOVE SPACES TO GOSPRPT-RECORD.
+           MOVE GOSPLNK-RSP-AMOUNT     TO WS-AMOUNT-DISP.
+           MOVE GOSPBOR-EXPECTED-AMOUNT TO WS-EXPECTED-DISP.
+           STRING 'MISMATCH     CUST=' DELIMITED BY SIZE
+                  GOSPEXT-CUSTOMER-NO  DELIMITED BY SIZE
+                  ' ORDER='            DELIMITED BY SIZE
+                  GOSPEXT-ORDER-NO     DELIMITED BY SIZE
+                  ' YOSPRING='         DELIMITED BY SIZE
+                  WS-AMOUNT-DISP       DELIMITED BY SIZE
+                  ' BOR='              DELIMITED BY SIZE
+                  WS-EXPECTED-DISP     DELIMITED BY SIZE
+             INTO GOSPRPT-RECORD.
+           WRITE GOSPRPT-RECORD.
+       2600-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    3000-TERMINATE - this run reached end of file, so write   *
+      *    the run summary, clear the checkpoint (a later run starts *
+      *    over at the top), and close the files.  The checkpoint is *
+      *    cleared after the summary is written, not before, so a    *
+      *    failure clearing it does not cost this run its summary -   *
+      *    the reconciliation work itself is already done by then.    *
+      ***************************************************************
+       3000-TERMINATE.
+           MOVE SPACES TO GOSPRPT-RECORD.
+           MOVE WS-RECORDS-READ TO WS-COUNT-DISP.
+           STRING 'RECORDS READ      : ' DELIMITED BY SIZE
+                  WS-COUNT-DISP          DELIMITED BY SIZE
+             INTO GOSPRPT-RECORD.
+           WRITE GOSPRPT-RECORD.
+
+           MOVE SPACES TO GOSPRPT-RECORD.
+           MOVE WS-RECORDS-MATCHED TO WS-COUNT-DISP.
+           STRING 'RECORDS MATCHED   : ' DELIMITED BY SIZE
+                  WS-COUNT-DISP          DELIMITED BY SIZE
+             INTO GOSPRPT-RECORD.
+           WRITE GOSPRPT-RECORD.
+
+           MOVE SPACES TO GOSPRPT-RECORD.
+           MOVE WS-RECORDS-MISMATCHED TO WS-COUNT-DISP.
+           STRING 'RECORDS MISMATCHED: ' DELIMITED BY SIZE
+                  WS-COUNT-DISP          DELIMITED BY SIZE
+             INTO GOSPRPT-RECORD.
+           WRITE GOSPRPT-RECORD.
+
+           MOVE SPACES TO GOSPRPT-RECORD.
+           MOVE WS-RECORDS-NOT-ON-BOR TO WS-COUNT-DISP.
+           STRING 'RECORDS NOT ON BOR: ' DELIMITED BY SIZE
+                  WS-COUNT-DISP          DELIMITED BY SIZE
+             INTO GOSPRPT-RECORD.
+           WRITE GOSPRPT-RECORD.
+
+           MOVE SPACES TO GOSPRPT-RECORD.
+           MOVE WS-RECORDS-FAILED TO WS-COUNT-DISP.
+           STRING 'RECORDS CALL FAILED: ' DELIMITED BY SIZE
+                  WS-COUNT-DISP           DELIMITED BY SIZE
+             INTO GOSPRPT-RECORD.
+           WRITE GOSPRPT-RECORD.
+
+           PERFORM 3050-CLEAR-CHECKPOINT THRU 3050-EXIT.
+
+           CLOSE GOSPEXT-FILE.
+           CLOSE GOSPBOR-FILE.
+           CLOSE GOSPRPT-FILE.
+       3000-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    3050-CLEAR-CHECKPOINT - reopening GOSPRST for OUTPUT with *
+      *    nothing written truncates it, so the next run's           *
+      *    1100-CHECK-RESTART finds it empty and starts from the     *
+      *    top of the extract.  A failure here only degrades the     *
+      *    next run's restart point, so it is logged rather than     *
+      *    stopping this run, which has already completed its work   *
+      *    and written its summary by the time this paragraph runs.  *
+      ***************************************************************
+       3050-CLEAR-CHECKPOINT.
+           OPEN OUTPUT GOSPRST-FILE.
+           IF WS-GOSPRST-STATUS NOT = '00'
+               DISPLAY 'GOSPBAT: GOSPRST OPEN FAILED, FILE STATUS='
+                       WS-GOSPRST-STATUS
+               DISPLAY 'GOSPBAT: CHECKPOINT NOT CLEARED - NEXT RUN'
+               DISPLAY '         WILL RESTART FROM THIS RUN''S KEY'
+           ELSE
+               CLOSE GOSPRST-FILE
+               IF WS-GOSPRST-STATUS NOT = '00'
+                   DISPLAY 'GOSPBAT: GOSPRST CLOSE FAILED, FILE '
+                           'STATUS=' WS-GOSPRST-STATUS
+               END-IF
+           END-IF.
+       3050-EXIT.
+           EXIT.
