@@ -0,0 +1,159 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+
+      *****************************************************************
+      * Callable subroutine wrapping the GOSPRING-to-YOSPRING request *
+      * and reply, for CALLers that run in a plain batch address      *
+      * space rather than under CICS - currently just GOSPBAT, the    *
+      * nightly batch driver.  GOSPBAT runs outside any CICS task, so *
+      * this program cannot use EXEC CICS or read EIB fields the way  *
+      * GOSPRING does online; instead it reaches YOSPRING through     *
+      * CICS's external interface (EXCI), calling the EXCI client     *
+      * stub DFHXCLI directly to open a pipe into the CICS region     *
+      * named by WS-SYSID, build the same channel/container request  *
+      * GOSPRING uses, and issue a distributed program link to        *
+      * YOSPRING there.  Any other batch caller that needs the same   *
+      * business request handled one record at a time can CALL this  *
+      * the same way instead of duplicating the EXCI logic.           *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GOSPLNK.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SYSID           PIC X(04) VALUE 'CICA'.
+       01 WS-CHANNEL-NAME    PIC X(16) VALUE 'CHAN'.
+       01 WS-MESSAGE-CONT    PIC X(16) VALUE 'MESSAGE'.
+       01 WS-REPLY-CONT      PIC X(16) VALUE 'REPLY'.
+       01 WS-TARGET-PROGRAM  PIC X(08) VALUE 'YOSPRING'.
+
+      *---------------------------------------------------------------*
+      *    Identity stamped on every request this subroutine sends - *
+      *    GOSPBAT has no terminal or signed-on user of its own, so   *
+      *    the batch job and its transaction-equivalent are recorded *
+      *    instead of a blank EIBUSER/EIBTRMID.                        *
+      *---------------------------------------------------------------*
+       01 WS-BATCH-USERID    PIC X(08) VALUE 'GOSPBAT'.
+       01 WS-BATCH-TRANSID   PIC X(04) VALUE 'BATC'.
+
+           COPY GOSPXCLI.
+
+           COPY GOSPREQ.
+
+           COPY GOSPRSP.
+
+       LINKAGE SECTION.
+           COPY GOSPLNKP.
+
+       PROCEDURE DIVISION USING GOSPLNK-PARM.
+      ***************************************************************
+      *    Main section                                             *
+      ***************************************************************
+           PERFORM BUILD-REQUEST.
+
+           PERFORM EXCI-ALLOCATE.
+           IF GOSPXCLI-RETURN-CODE = 0
+               PERFORM EXCI-OPEN
+           END-IF.
+           IF GOSPXCLI-RETURN-CODE = 0
+               PERFORM EXCI-PUT-REQUEST
+           END-IF.
+           IF GOSPXCLI-RETURN-CODE = 0
+               PERFORM EXCI-LINK
+           END-IF.
+
+           IF GOSPXCLI-RETURN-CODE = 0
+               PERFORM EXCI-GET-REPLY
+               SET GOSPLNK-OK TO TRUE
+           ELSE
+               MOVE SPACES TO GOSPLNK-RESPONSE
+               SET GOSPLNK-LINK-FAILED TO TRUE
+           END-IF.
+
+           PERFORM EXCI-CLOSE.
+           PERFORM EXCI-DEALLOCATE.
+
+           GOBACK.
+
+      ***************************************************************
+      *    Build the business request from the parameter passed by  *
+      *    the caller and move it into the request payload sent to  *
+      *    YOSPRING.                                                  *
+      ***************************************************************
+       BUILD-REQUEST.
+           MOVE SPACES                   TO GOSP-REQUEST.
+           MOVE GOSPLNK-CUSTOMER-NO      TO GOSP-REQ-CUSTOMER-NO.
+           MOVE GOSPLNK-ORDER-NO         TO GOSP-REQ-ORDER-NO.
+           MOVE GOSPLNK-INQUIRY-TYPE     TO GOSP-REQ-INQUIRY-TYPE.
+           MOVE GOSPLNK-AMOUNT           TO GOSP-REQ-AMOUNT.
+           MOVE GOSPLNK-TRANS-DATE       TO GOSP-REQ-TRANS-DATE.
+           MOVE WS-BATCH-USERID          TO GOSP-REQ-USERID.
+           MOVE SPACES                   TO GOSP-REQ-TERMID.
+           MOVE WS-BATCH-TRANSID         TO GOSP-REQ-TRANSID.
+
+      ***************************************************************
+      *    Open an EXCI pipe to the CICS region named by WS-SYSID.   *
+      ***************************************************************
+       EXCI-ALLOCATE.
+           MOVE SPACES TO GOSPXCLI-PARMS.
+           SET GOSPXCLI-ALLOCATE-PIPE TO TRUE.
+           MOVE WS-SYSID TO GOSPXCLI-SYSID.
+           CALL 'DFHXCLI' USING GOSPXCLI-PARMS.
+
+       EXCI-OPEN.
+           SET GOSPXCLI-OPEN-PIPE TO TRUE.
+           CALL 'DFHXCLI' USING GOSPXCLI-PARMS.
+
+      ***************************************************************
+      *    Put the request onto the same channel/container GOSPRING *
+      *    uses online, then drive the distributed program link to  *
+      *    YOSPRING over the pipe just opened.                       *
+      ***************************************************************
+       EXCI-PUT-REQUEST.
+           SET GOSPXCLI-PUT-CONTAINER TO TRUE.
+           MOVE WS-CHANNEL-NAME  TO GOSPXCLI-CHANNEL-NAME.
+           MOVE WS-MESSAGE-CONT  TO GOSPXCLI-CONTAINER-NAME.
+           MOVE LENGTH OF GOSP-REQUEST TO GOSPXCLI-DATA-LENGTH.
+           CALL 'DFHXCLI' USING GOSPXCLI-PARMS, GOSP-REQUEST.
+
+       EXCI-LINK.
+           SET GOSPXCLI-LINK TO TRUE.
+           MOVE WS-TARGET-PROGRAM TO GOSPXCLI-PROGRAM-NAME.
+           MOVE WS-CHANNEL-NAME   TO GOSPXCLI-CHANNEL-NAME.
+           CALL 'DFHXCLI' USING GOSPXCLI-PARMS.
+
+      ***************************************************************
+      *    Read back the response container YOSPRING put, and hand  *
+      *    it back to the caller in the CALL parameter.              *
+      ***************************************************************
+       EXCI-GET-REPLY.
+           MOVE SPACES TO GOSP-RESPONSE.
+           SET GOSPXCLI-GET-CONTAINER TO TRUE.
+           MOVE WS-CHANNEL-NAME TO GOSPXCLI-CHANNEL-NAME.
+           MOVE WS-REPLY-CONT   TO GOSPXCLI-CONTAINER-NAME.
+           MOVE LENGTH OF GOSP-RESPONSE TO GOSPXCLI-DATA-LENGTH.
+           CALL 'DFHXCLI' USING GOSPXCLI-PARMS, GOSP-RESPONSE.
+
+           MOVE GOSP-RSP-STATUS-CODE     TO GOSPLNK-RSP-STATUS-CODE.
+           MOVE GOSP-RSP-STATUS-TEXT     TO GOSPLNK-RSP-STATUS-TEXT.
+           MOVE GOSP-RSP-AMOUNT          TO GOSPLNK-RSP-AMOUNT.
+
+      ***************************************************************
+      *    Close and release the EXCI pipe.  Run unconditionally so *
+      *    a failed LINK still leaves the pipe cleaned up.            *
+      ***************************************************************
+       EXCI-CLOSE.
+           SET GOSPXCLI-CLOSE-PIPE TO TRUE.
+           CALL 'DFHXCLI' USING GOSPXCLI-PARMS.
+
+       EXCI-DEALLOCATE.
+           SET GOSPXCLI-DEALLOCATE-PIPE TO TRUE.
+           CALL 'DFHXCLI' USING GOSPXCLI-PARMS.
