@@ -0,0 +1,466 @@
+      *---------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                         *
+      *  SAMPLE                                                       *
+      *  (c) Copyright IBM Corp. 2020 All Rights Reserved             *
+      *  US Government Users Restricted Rights - Use, duplication or  *
+      *  disclosure restricted by GSA ADP Schedule Contract with      *
+      *  IBM Corp                                                     *
+      *---------------------------------------------------------------*
+
+      *****************************************************************
+      * GOSPSUM - daily operations summary report.                    *
+      *                                                               *
+      * Reads the GOSPAUD audit trail written by GOSPRING for every   *
+      * call it makes into YOSPRING and produces a summary of the     *
+      * day's activity for operations: call counts broken down by     *
+      * transaction ID and by terminal, how many calls ended in an    *
+      * error or were routed to the backup program, and the minimum,  *
+      * maximum and average turnaround time between the PUT CONTAINER *
+      * that starts a call and the RETURN that ends it.                *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GOSPSUM.
+       AUTHOR. APPLICATION-DEVELOPMENT.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GOSPAUD-FILE ASSIGN TO GOSPAUD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GOSPAUD-KEY
+               FILE STATUS IS WS-GOSPAUD-STATUS.
+
+           SELECT GOSPSRPT-FILE ASSIGN TO GOSPSRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GOSPAUD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY GOSPAUD.
+
+       FD  GOSPSRPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  GOSPSRPT-RECORD                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-GOSPAUD-STATUS              PIC X(02) VALUE '00'.
+       77  WS-EOF-SW                      PIC X(01) VALUE 'N'.
+           88  WS-EOF                         VALUE 'Y'.
+       77  WS-FOUND-SW                    PIC X(01) VALUE 'N'.
+           88  WS-FOUND                       VALUE 'Y'.
+
+       77  WS-TOTAL-CALLS                 PIC 9(07) COMP-3 VALUE 0.
+       77  WS-TOTAL-ERRORS                PIC 9(07) COMP-3 VALUE 0.
+       77  WS-TOTAL-FAILOVERS             PIC 9(07) COMP-3 VALUE 0.
+       77  WS-MIN-TURNAROUND              PIC S9(08) COMP.
+       77  WS-MAX-TURNAROUND              PIC S9(08) COMP VALUE 0.
+       77  WS-SUM-TURNAROUND              PIC S9(11) COMP-3 VALUE 0.
+       77  WS-AVG-TURNAROUND              PIC S9(08) COMP VALUE 0.
+
+       77  WS-TRANS-MAX                   PIC 9(03) COMP VALUE 50.
+       77  WS-TRANS-COUNT                 PIC 9(03) COMP-3 VALUE 0.
+       77  WS-TRANS-IDX                   PIC 9(03) COMP VALUE 0.
+       77  WS-TRANS-OVERFLOW-SW           PIC X(01) VALUE 'N'.
+           88  WS-TRANS-TABLE-FULL            VALUE 'Y'.
+       77  WS-TRANS-OTHER-CALLS           PIC 9(07) COMP-3 VALUE 0.
+       77  WS-TRANS-OTHER-ERRORS          PIC 9(07) COMP-3 VALUE 0.
+       01  WS-TRANS-TABLE.
+           05  WS-TRANS-ENTRY OCCURS 50 TIMES.
+               10  WS-TRANS-ID            PIC X(04).
+               10  WS-TRANS-CALLS         PIC 9(07) COMP-3.
+               10  WS-TRANS-ERRORS        PIC 9(07) COMP-3.
+
+       77  WS-TERM-MAX                    PIC 9(03) COMP VALUE 50.
+       77  WS-TERM-COUNT                  PIC 9(03) COMP-3 VALUE 0.
+       77  WS-TERM-IDX                    PIC 9(03) COMP VALUE 0.
+       77  WS-TERM-OVERFLOW-SW            PIC X(01) VALUE 'N'.
+           88  WS-TERM-TABLE-FULL             VALUE 'Y'.
+       77  WS-TERM-OTHER-CALLS            PIC 9(07) COMP-3 VALUE 0.
+       77  WS-TERM-OTHER-ERRORS           PIC 9(07) COMP-3 VALUE 0.
+       01  WS-TERM-TABLE.
+           05  WS-TERM-ENTRY OCCURS 50 TIMES.
+               10  WS-TERM-ID             PIC X(04).
+               10  WS-TERM-CALLS          PIC 9(07) COMP-3.
+               10  WS-TERM-ERRORS         PIC 9(07) COMP-3.
+
+       01  WS-COUNT-DISP                  PIC ZZZ,ZZ9.
+       01  WS-ERROR-COUNT-DISP            PIC ZZZ,ZZ9.
+       01  WS-MS-DISP                     PIC Z,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ***************************************************************
+      *    0000-MAINLINE                                             *
+      ***************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+                   UNTIL WS-EOF.
+
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+
+           STOP RUN.
+
+      ***************************************************************
+      *    1000-INITIALIZE - open the files, prime the min/max       *
+      *    turnaround accumulators and prime the read loop.          *
+      ***************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  GOSPAUD-FILE.
+           IF WS-GOSPAUD-STATUS NOT = '00'
+               DISPLAY 'GOSPSUM: GOSPAUD OPEN FAILED, FILE STATUS='
+                       WS-GOSPAUD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT GOSPSRPT-FILE.
+
+           MOVE 99999999 TO WS-MIN-TURNAROUND.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           STRING 'GOSPSUM DAILY OPERATIONS SUMMARY - STARTING'
+               DELIMITED BY SIZE INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2000-PROCESS-ONE-RECORD - accumulate this audit record    *
+      *    into the running totals, then read the next one.          *
+      ***************************************************************
+       2000-PROCESS-ONE-RECORD.
+           PERFORM 2200-ACCUMULATE THRU 2200-EXIT.
+           PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2100-READ-AUDIT                                           *
+      ***************************************************************
+       2100-READ-AUDIT.
+           READ GOSPAUD-FILE NEXT
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+                   GO TO 2100-EXIT
+           END-READ.
+           IF WS-GOSPAUD-STATUS NOT = '00'
+               DISPLAY 'GOSPSUM: GOSPAUD READ FAILED, FILE STATUS='
+                       WS-GOSPAUD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2200-ACCUMULATE - roll this audit record into the overall *
+      *    totals and into its transaction and terminal breakdowns.  *
+      ***************************************************************
+       2200-ACCUMULATE.
+           ADD 1 TO WS-TOTAL-CALLS.
+
+           IF GOSPAUD-OUTCOME-ERROR
+               ADD 1 TO WS-TOTAL-ERRORS
+           END-IF.
+           IF GOSPAUD-OUTCOME-FAILOVER
+               ADD 1 TO WS-TOTAL-FAILOVERS
+           END-IF.
+
+           IF GOSPAUD-TURNAROUND-MS < WS-MIN-TURNAROUND
+               MOVE GOSPAUD-TURNAROUND-MS TO WS-MIN-TURNAROUND
+           END-IF.
+           IF GOSPAUD-TURNAROUND-MS > WS-MAX-TURNAROUND
+               MOVE GOSPAUD-TURNAROUND-MS TO WS-MAX-TURNAROUND
+           END-IF.
+           ADD GOSPAUD-TURNAROUND-MS TO WS-SUM-TURNAROUND.
+
+           PERFORM 2210-FIND-OR-ADD-TRANS THRU 2210-EXIT.
+           PERFORM 2220-FIND-OR-ADD-TERM  THRU 2220-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2210-FIND-OR-ADD-TRANS - locate this transaction ID's     *
+      *    breakdown entry, adding a new one if this is the first    *
+      *    time it has been seen, and roll this call into it.  Once  *
+      *    WS-TRANS-MAX distinct transaction IDs have been seen, an  *
+      *    unmatched ID no longer gets a slot of its own - it is     *
+      *    rolled up into the WS-TRANS-OTHER-* counters instead, and  *
+      *    the overflow is reported rather than left silent.          *
+      ***************************************************************
+       2210-FIND-OR-ADD-TRANS.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE 1 TO WS-TRANS-IDX.
+           PERFORM 2211-SCAN-TRANS THRU 2211-EXIT
+                   UNTIL WS-FOUND OR WS-TRANS-IDX > WS-TRANS-COUNT.
+
+           IF WS-FOUND
+               ADD 1 TO WS-TRANS-CALLS(WS-TRANS-IDX)
+               IF GOSPAUD-OUTCOME-ERROR
+                   ADD 1 TO WS-TRANS-ERRORS(WS-TRANS-IDX)
+               END-IF
+           ELSE
+               IF WS-TRANS-COUNT < WS-TRANS-MAX
+                   ADD 1 TO WS-TRANS-COUNT
+                   MOVE WS-TRANS-COUNT  TO WS-TRANS-IDX
+                   MOVE GOSPAUD-TRANSID TO WS-TRANS-ID(WS-TRANS-IDX)
+                   MOVE 0               TO WS-TRANS-CALLS(WS-TRANS-IDX)
+                   MOVE 0               TO WS-TRANS-ERRORS(WS-TRANS-IDX)
+                   ADD 1 TO WS-TRANS-CALLS(WS-TRANS-IDX)
+                   IF GOSPAUD-OUTCOME-ERROR
+                       ADD 1 TO WS-TRANS-ERRORS(WS-TRANS-IDX)
+                   END-IF
+               ELSE
+                   PERFORM 2215-TRANS-OVERFLOW THRU 2215-EXIT
+               END-IF
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+       2211-SCAN-TRANS.
+           IF WS-TRANS-ID(WS-TRANS-IDX) = GOSPAUD-TRANSID
+               MOVE 'Y' TO WS-FOUND-SW
+           ELSE
+               ADD 1 TO WS-TRANS-IDX
+           END-IF.
+       2211-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2215-TRANS-OVERFLOW - the transaction ID breakdown table  *
+      *    is full and this is a transaction ID not already in it.   *
+      *    Log the overflow once, then keep rolling every further    *
+      *    unmatched ID into the OTHER counters so the report's      *
+      *    totals still account for every record read.               *
+      ***************************************************************
+       2215-TRANS-OVERFLOW.
+           IF NOT WS-TRANS-TABLE-FULL
+               MOVE 'Y' TO WS-TRANS-OVERFLOW-SW
+               DISPLAY 'GOSPSUM: TRANSACTION ID TABLE FULL AT '
+                       WS-TRANS-MAX ' ENTRIES - FURTHER IDS ROLLED '
+                       'UP UNDER OTHER'
+           END-IF.
+           ADD 1 TO WS-TRANS-OTHER-CALLS.
+           IF GOSPAUD-OUTCOME-ERROR
+               ADD 1 TO WS-TRANS-OTHER-ERRORS
+           END-IF.
+       2215-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2220-FIND-OR-ADD-TERM - same idea as 2210, broken down by *
+      *    terminal ID instead of transaction ID, with the same      *
+      *    reported-overflow handling once WS-TERM-MAX distinct      *
+      *    terminal IDs have been seen - a real CICS region commonly *
+      *    has more than 50 terminals, so this table fills sooner    *
+      *    than the transaction ID one.                               *
+      ***************************************************************
+       2220-FIND-OR-ADD-TERM.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE 1 TO WS-TERM-IDX.
+           PERFORM 2221-SCAN-TERM THRU 2221-EXIT
+                   UNTIL WS-FOUND OR WS-TERM-IDX > WS-TERM-COUNT.
+
+           IF WS-FOUND
+               ADD 1 TO WS-TERM-CALLS(WS-TERM-IDX)
+               IF GOSPAUD-OUTCOME-ERROR
+                   ADD 1 TO WS-TERM-ERRORS(WS-TERM-IDX)
+               END-IF
+           ELSE
+               IF WS-TERM-COUNT < WS-TERM-MAX
+                   ADD 1 TO WS-TERM-COUNT
+                   MOVE WS-TERM-COUNT  TO WS-TERM-IDX
+                   MOVE GOSPAUD-TERMID TO WS-TERM-ID(WS-TERM-IDX)
+                   MOVE 0              TO WS-TERM-CALLS(WS-TERM-IDX)
+                   MOVE 0              TO WS-TERM-ERRORS(WS-TERM-IDX)
+                   ADD 1 TO WS-TERM-CALLS(WS-TERM-IDX)
+                   IF GOSPAUD-OUTCOME-ERROR
+                       ADD 1 TO WS-TERM-ERRORS(WS-TERM-IDX)
+                   END-IF
+               ELSE
+                   PERFORM 2225-TERM-OVERFLOW THRU 2225-EXIT
+               END-IF
+           END-IF.
+       2220-EXIT.
+           EXIT.
+
+       2221-SCAN-TERM.
+           IF WS-TERM-ID(WS-TERM-IDX) = GOSPAUD-TERMID
+               MOVE 'Y' TO WS-FOUND-SW
+           ELSE
+               ADD 1 TO WS-TERM-IDX
+           END-IF.
+       2221-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    2225-TERM-OVERFLOW - same idea as 2215, for the terminal  *
+      *    ID breakdown table.                                        *
+      ***************************************************************
+       2225-TERM-OVERFLOW.
+           IF NOT WS-TERM-TABLE-FULL
+               MOVE 'Y' TO WS-TERM-OVERFLOW-SW
+               DISPLAY 'GOSPSUM: TERMINAL ID TABLE FULL AT '
+                       WS-TERM-MAX ' ENTRIES - FURTHER IDS ROLLED '
+                       'UP UNDER OTHER'
+           END-IF.
+           ADD 1 TO WS-TERM-OTHER-CALLS.
+           IF GOSPAUD-OUTCOME-ERROR
+               ADD 1 TO WS-TERM-OTHER-ERRORS
+           END-IF.
+       2225-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    3000-TERMINATE - write the transaction breakdown, the    *
+      *    terminal breakdown and the overall totals, then close     *
+      *    the files.                                                *
+      ***************************************************************
+       3000-TERMINATE.
+           IF WS-TOTAL-CALLS = 0
+               MOVE 0 TO WS-MIN-TURNAROUND
+           ELSE
+               COMPUTE WS-AVG-TURNAROUND =
+                       WS-SUM-TURNAROUND / WS-TOTAL-CALLS
+           END-IF.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           STRING 'CALLS BY TRANSACTION ID' DELIMITED BY SIZE
+             INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           MOVE 1 TO WS-TRANS-IDX.
+           PERFORM 3100-WRITE-TRANS-LINE THRU 3100-EXIT
+                   UNTIL WS-TRANS-IDX > WS-TRANS-COUNT.
+
+           IF WS-TRANS-TABLE-FULL
+               MOVE SPACES TO GOSPSRPT-RECORD
+               MOVE WS-TRANS-OTHER-CALLS  TO WS-COUNT-DISP
+               MOVE WS-TRANS-OTHER-ERRORS TO WS-ERROR-COUNT-DISP
+               STRING '  OTHER(OVERFLOW) CALLS=' DELIMITED BY SIZE
+                      WS-COUNT-DISP               DELIMITED BY SIZE
+                      ' ERRORS='                  DELIMITED BY SIZE
+                      WS-ERROR-COUNT-DISP         DELIMITED BY SIZE
+                 INTO GOSPSRPT-RECORD
+               WRITE GOSPSRPT-RECORD
+           END-IF.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           STRING 'CALLS BY TERMINAL ID' DELIMITED BY SIZE
+             INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           MOVE 1 TO WS-TERM-IDX.
+           PERFORM 3200-WRITE-TERM-LINE THRU 3200-EXIT
+                   UNTIL WS-TERM-IDX > WS-TERM-COUNT.
+
+           IF WS-TERM-TABLE-FULL
+               MOVE SPACES TO GOSPSRPT-RECORD
+               MOVE WS-TERM-OTHER-CALLS  TO WS-COUNT-DISP
+               MOVE WS-TERM-OTHER-ERRORS TO WS-ERROR-COUNT-DISP
+               STRING '  OTHER(OVERFLOW) CALLS=' DELIMITED BY SIZE
+                      WS-COUNT-DISP               DELIMITED BY SIZE
+                      ' ERRORS='                  DELIMITED BY SIZE
+                      WS-ERROR-COUNT-DISP         DELIMITED BY SIZE
+                 INTO GOSPSRPT-RECORD
+               WRITE GOSPSRPT-RECORD
+           END-IF.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           MOVE WS-TOTAL-CALLS TO WS-COUNT-DISP.
+           STRING 'TOTAL CALLS       : ' DELIMITED BY SIZE
+                  WS-COUNT-DISP          DELIMITED BY SIZE
+             INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           MOVE WS-TOTAL-ERRORS TO WS-COUNT-DISP.
+           STRING 'TOTAL ERRORS      : ' DELIMITED BY SIZE
+                  WS-COUNT-DISP          DELIMITED BY SIZE
+             INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           MOVE WS-TOTAL-FAILOVERS TO WS-COUNT-DISP.
+           STRING 'TOTAL FAILOVERS   : ' DELIMITED BY SIZE
+                  WS-COUNT-DISP          DELIMITED BY SIZE
+             INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           MOVE WS-MIN-TURNAROUND TO WS-MS-DISP.
+           STRING 'MIN TURNAROUND MS : ' DELIMITED BY SIZE
+                  WS-MS-DISP             DELIMITED BY SIZE
+             INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           MOVE WS-MAX-TURNAROUND TO WS-MS-DISP.
+           STRING 'MAX TURNAROUND MS : ' DELIMITED BY SIZE
+                  WS-MS-DISP             DELIMITED BY SIZE
+             INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           MOVE WS-AVG-TURNAROUND TO WS-MS-DISP.
+           STRING 'AVG TURNAROUND MS : ' DELIMITED BY SIZE
+                  WS-MS-DISP             DELIMITED BY SIZE
+             INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+
+           CLOSE GOSPAUD-FILE.
+           CLOSE GOSPSRPT-FILE.
+       3000-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    3100-WRITE-TRANS-LINE                                    *
+      ***************************************************************
+       3100-WRITE-TRANS-LINE.
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           MOVE WS-TRANS-CALLS(WS-TRANS-IDX)  TO WS-COUNT-DISP.
+           MOVE WS-TRANS-ERRORS(WS-TRANS-IDX) TO WS-ERROR-COUNT-DISP.
+           STRING '  ' DELIMITED BY SIZE
+                  WS-TRANS-ID(WS-TRANS-IDX)   DELIMITED BY SIZE
+                  ' CALLS='                   DELIMITED BY SIZE
+                  WS-COUNT-DISP               DELIMITED BY SIZE
+                  ' ERRORS='                  DELIMITED BY SIZE
+                  WS-ERROR-COUNT-DISP         DELIMITED BY SIZE
+             INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+           ADD 1 TO WS-TRANS-IDX.
+       3100-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *    3200-WRITE-TERM-LINE                                     *
+      ***************************************************************
+       3200-WRITE-TERM-LINE.
+           MOVE SPACES TO GOSPSRPT-RECORD.
+           MOVE WS-TERM-CALLS(WS-TERM-IDX)  TO WS-COUNT-DISP.
+           MOVE WS-TERM-ERRORS(WS-TERM-IDX) TO WS-ERROR-COUNT-DISP.
+           STRING '  ' DELIMITED BY SIZE
+                  WS-TERM-ID(WS-TERM-IDX)   DELIMITED BY SIZE
+                  ' CALLS='                 DELIMITED BY SIZE
+                  WS-COUNT-DISP             DELIMITED BY SIZE
+                  ' ERRORS='                DELIMITED BY SIZE
+                  WS-ERROR-COUNT-DISP       DELIMITED BY SIZE
+             INTO GOSPSRPT-RECORD.
+           WRITE GOSPSRPT-RECORD.
+           ADD 1 TO WS-TERM-IDX.
+       3200-EXIT.
+           EXIT.
